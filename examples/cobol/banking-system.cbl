@@ -34,7 +34,29 @@
            SELECT REPORT-FILE ASSIGN TO "REPORTS"
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
-               
+           SELECT TRANSACTION-HISTORY-FILE ASSIGN TO "TXNHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT OVERDRAFT-FEE-FILE ASSIGN TO "OVERDRFT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT STATEMENT-WORK-FILE ASSIGN TO "STMTWORK"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT STATEMENT-SORT-FILE ASSIGN TO "STMTSORT".
+           SELECT STATEMENT-SORTED-FILE ASSIGN TO "STMTSRTD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO "STATEMENTS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -54,23 +76,122 @@
                88  ACTIVE           VALUE "A".
                88  FROZEN           VALUE "F".
                88  CLOSED           VALUE "C".
-               
+           05  ACCT-DAILY-WITHDRAWN PIC S9(11)V99.
+           05  ACCT-DATE-OF-BIRTH   PIC 9(8).
+           05  ACCT-LAST-INTEREST-DATE PIC 9(8).
+
        FD  TRANSACTION-FILE.
        01  TRANSACTION-RECORD.
            05  TXN-ACCOUNT          PIC X(10).
+           05  TXN-TO-ACCOUNT       PIC X(10).
            05  TXN-TYPE             PIC X(1).
                88  DEPOSIT          VALUE "D".
                88  WITHDRAWAL       VALUE "W".
                88  TRANSFER         VALUE "T".
                88  INTEREST-POST    VALUE "I".
+               88  NEW-ACCOUNT      VALUE "N".
+               88  FREEZE-ACCOUNT   VALUE "F".
+               88  CLOSE-ACCOUNT    VALUE "X".
            05  TXN-AMOUNT           PIC S9(11)V99.
            05  TXN-DATE             PIC 9(8).
            05  TXN-TIME             PIC 9(6).
            05  TXN-REFERENCE        PIC X(20).
-           
+           05  TXN-ACCT-NAME        PIC X(30).
+           05  TXN-ACCT-TYPE        PIC X(1).
+           05  TXN-INTEREST-RATE    PIC 9(2)V9(4).
+           05  TXN-DATE-OF-BIRTH    PIC 9(8).
+
        FD  REPORT-FILE.
        01  REPORT-LINE             PIC X(132).
-       
+
+       FD  TRANSACTION-HISTORY-FILE.
+       01  TRANSACTION-HISTORY-RECORD.
+           05  TXNH-ACCOUNT         PIC X(10).
+           05  TXNH-TO-ACCOUNT      PIC X(10).
+           05  TXNH-TYPE            PIC X(1).
+           05  TXNH-AMOUNT          PIC S9(11)V99.
+           05  TXNH-DATE            PIC 9(8).
+           05  TXNH-TIME            PIC 9(6).
+           05  TXNH-REFERENCE       PIC X(20).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SUSP-ACCOUNT         PIC X(10).
+           05  SUSP-TO-ACCOUNT      PIC X(10).
+           05  SUSP-TYPE            PIC X(1).
+           05  SUSP-AMOUNT          PIC S9(11)V99.
+           05  SUSP-DATE            PIC 9(8).
+           05  SUSP-TIME            PIC 9(6).
+           05  SUSP-REFERENCE       PIC X(20).
+           05  SUSP-ACCT-NAME       PIC X(30).
+           05  SUSP-ACCT-TYPE       PIC X(1).
+           05  SUSP-INTEREST-RATE   PIC 9(2)V9(4).
+           05  SUSP-DATE-OF-BIRTH   PIC 9(8).
+           05  SUSP-ERROR-MESSAGE   PIC X(80).
+
+       FD  OVERDRAFT-FEE-FILE.
+       01  OVERDRAFT-FEE-RECORD.
+           05  OVFD-ACCOUNT         PIC X(10).
+           05  OVFD-FEE             PIC S9(5)V99.
+           05  OVFD-BALANCE         PIC S9(11)V99.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-COUNT          PIC 9(7).
+           05  CHKPT-ACCOUNT        PIC X(10).
+           05  CHKPT-REFERENCE      PIC X(20).
+           05  CHKPT-STATUS         PIC X(1).
+               88  CHKPT-COMPLETE     VALUE "C".
+               88  CHKPT-IN-PROGRESS  VALUE "P".
+      * The running counts and dollar totals below ride along on
+      * every checkpoint so a restart can pick them back up where the
+      * aborted run left off - unlike CHKPT-COUNT, they cannot be
+      * reconstructed by re-reading the skipped transactions, because
+      * re-deriving them would mean re-running the same validation
+      * (active account, sufficient funds, overdraft fee, ...) that
+      * decided whether and how each one posted the first time, which
+      * is exactly the double-posting this checkpoint exists to avoid.
+           05  CHKPT-DEPOSIT-COUNT  PIC 9(7).
+           05  CHKPT-WITHDRAW-COUNT PIC 9(7).
+           05  CHKPT-TRANSFER-COUNT PIC 9(7).
+           05  CHKPT-ERROR-COUNT    PIC 9(5).
+           05  CHKPT-NEWACCT-COUNT  PIC 9(7).
+           05  CHKPT-FREEZE-COUNT   PIC 9(7).
+           05  CHKPT-CLOSE-COUNT    PIC 9(7).
+           05  CHKPT-OVERDRAFT-FEE-COUNT PIC 9(7).
+           05  CHKPT-TOTAL-DEPOSITS PIC S9(13)V99.
+           05  CHKPT-TOTAL-WITHDRAWS PIC S9(13)V99.
+           05  CHKPT-TOTAL-TRANSFERS PIC S9(13)V99.
+           05  CHKPT-TOTAL-NEW-DEPOSITS PIC S9(13)V99.
+           05  CHKPT-TOTAL-OVERDRAFT-FEES PIC S9(13)V99.
+
+       FD  STATEMENT-WORK-FILE.
+       01  STATEMENT-WORK-RECORD.
+           05  STWK-ACCOUNT         PIC X(10).
+           05  STWK-TYPE            PIC X(1).
+           05  STWK-AMOUNT          PIC S9(11)V99.
+           05  STWK-DATE            PIC 9(8).
+           05  STWK-REFERENCE       PIC X(20).
+
+       SD  STATEMENT-SORT-FILE.
+       01  STATEMENT-SORT-RECORD.
+           05  STSRT-ACCOUNT        PIC X(10).
+           05  STSRT-TYPE           PIC X(1).
+           05  STSRT-AMOUNT         PIC S9(11)V99.
+           05  STSRT-DATE           PIC 9(8).
+           05  STSRT-REFERENCE      PIC X(20).
+
+       FD  STATEMENT-SORTED-FILE.
+       01  STATEMENT-SORTED-RECORD.
+           05  STSD-ACCOUNT         PIC X(10).
+           05  STSD-TYPE            PIC X(1).
+           05  STSD-AMOUNT          PIC S9(11)V99.
+           05  STSD-DATE            PIC 9(8).
+           05  STSD-REFERENCE       PIC X(20).
+
+       FD  STATEMENT-FILE.
+       01  STATEMENT-LINE           PIC X(132).
+
        WORKING-STORAGE SECTION.
        
       * File status and control fields
@@ -78,14 +199,37 @@
        01  WS-EOF-FLAG             PIC X VALUE "N".
            88  END-OF-FILE         VALUE "Y".
            88  NOT-END-OF-FILE     VALUE "N".
-           
+       01  WS-CKPT-EOF-FLAG        PIC X VALUE "N".
+           88  CKPT-END-OF-FILE    VALUE "Y".
+           88  CKPT-NOT-END-OF-FILE VALUE "N".
+       01  WS-STMT-EOF-FLAG        PIC X VALUE "N".
+           88  STMT-END-OF-FILE    VALUE "Y".
+           88  STMT-NOT-END-OF-FILE VALUE "N".
+
+      * Checkpoint/restart fields
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 1000.
+           05  WS-RESTART-COUNT       PIC 9(7) VALUE ZEROS.
+           05  WS-CHECKPOINT-ACCOUNT  PIC X(10).
+           05  WS-CHECKPOINT-REF      PIC X(20).
+           05  WS-CKPT-QUOTIENT       PIC 9(7).
+           05  WS-CKPT-REMAINDER      PIC 9(7).
+
       * Date and time fields
        01  WS-CURRENT-DATE.
            05  WS-YEAR             PIC 9(4).
            05  WS-MONTH            PIC 9(2).
            05  WS-DAY              PIC 9(2).
        01  WS-FORMATTED-DATE       PIC 9(8).
-       
+
+      * Age calculation fields for the senior citizen bonus rate
+       01  WS-AGE-FIELDS.
+           05  WS-AGE               PIC 9(3).
+           05  WS-DOB-YEAR           PIC 9(4).
+           05  WS-DOB-MONTH-DAY      PIC 9(4).
+           05  WS-CUR-YEAR           PIC 9(4).
+           05  WS-CUR-MONTH-DAY      PIC 9(4).
+
       * Calculation working fields
        01  WS-CALC-FIELDS.
            05  WS-PRINCIPAL        PIC S9(11)V99.
@@ -94,7 +238,8 @@
            05  WS-INTEREST-AMT     PIC S9(11)V99.
            05  WS-NEW-BALANCE      PIC S9(11)V99.
            05  WS-DAILY-RATE       PIC 9V9(8).
-           
+           05  WS-PROJECTED-WITHDRAWN PIC S9(11)V99.
+
       * Transaction counters
        01  WS-COUNTERS.
            05  WS-TXN-COUNT        PIC 9(7) VALUE ZEROS.
@@ -102,13 +247,72 @@
            05  WS-WITHDRAW-COUNT   PIC 9(7) VALUE ZEROS.
            05  WS-TRANSFER-COUNT   PIC 9(7) VALUE ZEROS.
            05  WS-ERROR-COUNT      PIC 9(5) VALUE ZEROS.
-           
+           05  WS-INTEREST-SEQ     PIC 9(6) VALUE ZEROS.
+           05  WS-NEWACCT-COUNT    PIC 9(7) VALUE ZEROS.
+           05  WS-FREEZE-COUNT     PIC 9(7) VALUE ZEROS.
+           05  WS-CLOSE-COUNT      PIC 9(7) VALUE ZEROS.
+
+      * Exception detail counters for the report - overdraft fees
+      * applied and rejected transactions. The line-item detail
+      * itself is not held in memory (a checkpoint/restart mid-run
+      * would lose whatever an OCCURS table had buffered so far);
+      * WRITE-EXCEPTION-DETAIL instead re-reads OVERDRAFT-FEE-FILE
+      * and SUSPENSE-FILE, which already durably hold every event
+      * for the day, including ones from before a restart.
+       01  WS-OVERDRAFT-TABLE.
+           05  WS-OVERDRAFT-FEE-COUNT PIC 9(7) VALUE ZEROS.
+       01  WS-EXCP-EOF-FLAG        PIC X VALUE "N".
+           88  EXCP-END-OF-FILE     VALUE "Y".
+           88  EXCP-NOT-END-OF-FILE VALUE "N".
+
       * Totals
        01  WS-TOTALS.
            05  WS-TOTAL-DEPOSITS   PIC S9(13)V99 VALUE ZEROS.
            05  WS-TOTAL-WITHDRAWS  PIC S9(13)V99 VALUE ZEROS.
+           05  WS-TOTAL-TRANSFERS  PIC S9(13)V99 VALUE ZEROS.
            05  WS-TOTAL-INTEREST   PIC S9(13)V99 VALUE ZEROS.
-           
+           05  WS-TOTAL-NEW-DEPOSITS  PIC S9(13)V99 VALUE ZEROS.
+           05  WS-TOTAL-OVERDRAFT-FEES PIC S9(13)V99 VALUE ZEROS.
+
+      * Batch-end control total (reconciliation) fields
+       01  WS-CONTROL-FIELDS.
+           05  WS-OPENING-TOTAL    PIC S9(13)V99 VALUE ZEROS.
+           05  WS-CLOSING-TOTAL    PIC S9(13)V99 VALUE ZEROS.
+           05  WS-CONTROL-EXPECTED PIC S9(13)V99 VALUE ZEROS.
+           05  WS-CONTROL-VARIANCE PIC S9(13)V99 VALUE ZEROS.
+           05  WS-BALANCE-FLAG     PIC X VALUE "Y".
+               88  IN-BALANCE      VALUE "Y".
+               88  OUT-OF-BALANCE  VALUE "N".
+
+      * Transfer working fields
+       01  WS-TRANSFER-FIELDS.
+           05  WS-XFER-FROM-BALANCE PIC S9(11)V99.
+           05  WS-XFER-DAILY-WITHDRAWN PIC S9(11)V99.
+
+      * Customer statement working fields
+       01  WS-STATEMENT-FIELDS.
+           05  WS-STMT-OPENING      PIC S9(11)V99.
+           05  WS-STMT-NET-AMOUNT   PIC S9(11)V99.
+           05  WS-STMT-INTEREST-AMT PIC S9(11)V99.
+           05  WS-STMT-LINE-COUNT   PIC 9(5).
+           05  WS-STMT-TYPE         PIC X(1).
+           05  WS-STMT-ACCOUNT      PIC X(10).
+           05  WS-STMT-REFERENCE    PIC X(20).
+           05  WS-STMT-RUNNING-BAL  PIC S9(11)V99.
+           05  WS-STMT-NET-TOTAL    PIC S9(11)V99.
+
+      * Per-account statement detail buffer, filled from the sorted
+      * statement work records for one account at a time so the
+      * opening balance can be derived before any line is printed
+       01  WS-STMT-DETAIL-TABLE.
+           05  WS-STMT-DETAIL-COUNT PIC 9(3) VALUE ZEROS.
+           05  WS-STMT-DETAIL-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-SD-IDX.
+               10  WS-SD-TYPE       PIC X(1).
+               10  WS-SD-AMOUNT     PIC S9(11)V99.
+               10  WS-SD-DATE       PIC 9(8).
+               10  WS-SD-REFERENCE  PIC X(20).
+
       * Business rule constants
        01  WS-BUSINESS-RULES.
            05  WS-MIN-BALANCE      PIC S9(11)V99 VALUE 100.00.
@@ -124,12 +328,30 @@
        
       *================================================================*
        MAIN-PROCEDURE.
+      *================================================================*
+      * A checkpoint is written as soon as every transaction has been
+      * posted, ahead of interest, reconciliation, reporting, and
+      * statements, so an abend anywhere in those later stages
+      * restarts by skipping straight past all of TRANSACTION-FILE
+      * instead of reprocessing (and double-posting) transactions
+      * that were already applied. That protects TRANSACTION-FILE
+      * only; CALCULATE-DAILY-INTEREST is separately made safe to
+      * reenter after a restart by the ACCT-LAST-INTEREST-DATE stamp
+      * it checks per account (see that paragraph). RECONCILE-
+      * CONTROL-TOTALS, GENERATE-REPORTS, and GENERATE-STATEMENTS
+      * need no such guard: none of them REWRITE ACCOUNT-RECORD, and
+      * their output files are opened OUTPUT (truncated) fresh every
+      * run, so reentering them on a restart just regenerates the
+      * same output from the now-correct account balances.
       *================================================================*
            PERFORM INITIALIZATION
-           PERFORM PROCESS-TRANSACTIONS 
+           PERFORM PROCESS-TRANSACTIONS
                UNTIL END-OF-FILE
+           PERFORM WRITE-CHECKPOINT
            PERFORM CALCULATE-DAILY-INTEREST
+           PERFORM RECONCILE-CONTROL-TOTALS
            PERFORM GENERATE-REPORTS
+           PERFORM GENERATE-STATEMENTS
            PERFORM TERMINATION
            STOP RUN.
            
@@ -149,20 +371,212 @@
            
            OPEN I-O ACCOUNT-FILE
            IF WS-FILE-STATUS NOT = "00"
-               MOVE "ERROR OPENING ACCOUNT FILE" 
+               MOVE "ERROR OPENING ACCOUNT FILE"
                    TO WS-ERROR-MESSAGE
                PERFORM ERROR-HANDLER
            END-IF
-           
+
+           PERFORM CAPTURE-OPENING-BALANCE
+
            OPEN OUTPUT REPORT-FILE
            IF WS-FILE-STATUS NOT = "00"
-               MOVE "ERROR OPENING REPORT FILE" 
+               MOVE "ERROR OPENING REPORT FILE"
                    TO WS-ERROR-MESSAGE
                PERFORM ERROR-HANDLER
            END-IF
-           
+
+           PERFORM CHECK-FOR-RESTART
+
+      * TRANSACTION-HISTORY-FILE, SUSPENSE-FILE, and STATEMENT-WORK-
+      * FILE are opened after CHECK-FOR-RESTART, and EXTEND rather
+      * than OUTPUT on a restart, so a restart can append to the
+      * prior run's records instead of truncating them - otherwise
+      * every suspense record and history entry written before the
+      * abend (and, for statements, every pre-checkpoint line item)
+      * would be silently lost.
+           IF WS-RESTART-COUNT > ZEROS
+               OPEN EXTEND TRANSACTION-HISTORY-FILE
+           ELSE
+               OPEN OUTPUT TRANSACTION-HISTORY-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE "ERROR OPENING TRANSACTION HISTORY FILE"
+                   TO WS-ERROR-MESSAGE
+               PERFORM ERROR-HANDLER
+           END-IF
+
+           IF WS-RESTART-COUNT > ZEROS
+               OPEN EXTEND SUSPENSE-FILE
+           ELSE
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE "ERROR OPENING SUSPENSE FILE"
+                   TO WS-ERROR-MESSAGE
+               PERFORM ERROR-HANDLER
+           END-IF
+
+           IF WS-RESTART-COUNT > ZEROS
+               OPEN EXTEND STATEMENT-WORK-FILE
+           ELSE
+               OPEN OUTPUT STATEMENT-WORK-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE "ERROR OPENING STATEMENT WORK FILE"
+                   TO WS-ERROR-MESSAGE
+               PERFORM ERROR-HANDLER
+           END-IF
+
+           IF WS-RESTART-COUNT > ZEROS
+               OPEN EXTEND OVERDRAFT-FEE-FILE
+           ELSE
+               OPEN OUTPUT OVERDRAFT-FEE-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE "ERROR OPENING OVERDRAFT FEE FILE"
+                   TO WS-ERROR-MESSAGE
+               PERFORM ERROR-HANDLER
+           END-IF
+
            DISPLAY "BANKING SYSTEM INITIALIZED: " WS-FORMATTED-DATE.
-           
+
+      *================================================================*
+       CHECK-FOR-RESTART.
+      *================================================================*
+      * If a checkpoint file survives from a prior abended run, read
+      * it through to its last record and skip TRANSACTION-FILE
+      * forward past the transactions it says were already posted,
+      * instead of reprocessing them.
+      *================================================================*
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FILE-STATUS = "00"
+               PERFORM UNTIL CKPT-END-OF-FILE
+                   READ CHECKPOINT-FILE
+                       AT END SET CKPT-END-OF-FILE TO TRUE
+                       NOT AT END
+                           MOVE CHKPT-COUNT TO WS-RESTART-COUNT
+                           MOVE CHKPT-ACCOUNT TO WS-CHECKPOINT-ACCOUNT
+                           MOVE CHKPT-REFERENCE TO WS-CHECKPOINT-REF
+                           MOVE CHKPT-DEPOSIT-COUNT
+                               TO WS-DEPOSIT-COUNT
+                           MOVE CHKPT-WITHDRAW-COUNT
+                               TO WS-WITHDRAW-COUNT
+                           MOVE CHKPT-TRANSFER-COUNT
+                               TO WS-TRANSFER-COUNT
+                           MOVE CHKPT-ERROR-COUNT TO WS-ERROR-COUNT
+                           MOVE CHKPT-NEWACCT-COUNT TO WS-NEWACCT-COUNT
+                           MOVE CHKPT-FREEZE-COUNT TO WS-FREEZE-COUNT
+                           MOVE CHKPT-CLOSE-COUNT TO WS-CLOSE-COUNT
+                           MOVE CHKPT-OVERDRAFT-FEE-COUNT
+                               TO WS-OVERDRAFT-FEE-COUNT
+                           MOVE CHKPT-TOTAL-DEPOSITS
+                               TO WS-TOTAL-DEPOSITS
+                           MOVE CHKPT-TOTAL-WITHDRAWS
+                               TO WS-TOTAL-WITHDRAWS
+                           MOVE CHKPT-TOTAL-TRANSFERS
+                               TO WS-TOTAL-TRANSFERS
+                           MOVE CHKPT-TOTAL-NEW-DEPOSITS
+                               TO WS-TOTAL-NEW-DEPOSITS
+                           MOVE CHKPT-TOTAL-OVERDRAFT-FEES
+                               TO WS-TOTAL-OVERDRAFT-FEES
+                           IF CHKPT-COMPLETE
+                               MOVE ZEROS TO WS-RESTART-COUNT
+                               MOVE ZEROS TO WS-DEPOSIT-COUNT
+                               MOVE ZEROS TO WS-WITHDRAW-COUNT
+                               MOVE ZEROS TO WS-TRANSFER-COUNT
+                               MOVE ZEROS TO WS-ERROR-COUNT
+                               MOVE ZEROS TO WS-NEWACCT-COUNT
+                               MOVE ZEROS TO WS-FREEZE-COUNT
+                               MOVE ZEROS TO WS-CLOSE-COUNT
+                               MOVE ZEROS TO WS-OVERDRAFT-FEE-COUNT
+                               MOVE ZEROS TO WS-TOTAL-DEPOSITS
+                               MOVE ZEROS TO WS-TOTAL-WITHDRAWS
+                               MOVE ZEROS TO WS-TOTAL-TRANSFERS
+                               MOVE ZEROS TO WS-TOTAL-NEW-DEPOSITS
+                               MOVE ZEROS TO WS-TOTAL-OVERDRAFT-FEES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-RESTART-COUNT > ZEROS
+               DISPLAY "RESTARTING AFTER CHECKPOINT: "
+                   WS-RESTART-COUNT " LAST ACCOUNT: "
+                   WS-CHECKPOINT-ACCOUNT " REF: " WS-CHECKPOINT-REF
+               OPEN EXTEND CHECKPOINT-FILE
+               PERFORM SKIP-TO-CHECKPOINT
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE "ERROR OPENING CHECKPOINT FILE"
+                   TO WS-ERROR-MESSAGE
+               PERFORM ERROR-HANDLER
+           END-IF.
+
+      *================================================================*
+       SKIP-TO-CHECKPOINT.
+      *================================================================*
+           PERFORM UNTIL WS-TXN-COUNT >= WS-RESTART-COUNT
+                       OR END-OF-FILE
+               READ TRANSACTION-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END ADD 1 TO WS-TXN-COUNT
+               END-READ
+           END-PERFORM.
+
+      *================================================================*
+       WRITE-CHECKPOINT.
+      *================================================================*
+           MOVE WS-TXN-COUNT TO CHKPT-COUNT
+           MOVE TXN-ACCOUNT TO CHKPT-ACCOUNT
+           MOVE TXN-REFERENCE TO CHKPT-REFERENCE
+           MOVE "P" TO CHKPT-STATUS
+           PERFORM SET-CHECKPOINT-COUNTERS
+           WRITE CHECKPOINT-RECORD.
+
+      *================================================================*
+       SET-CHECKPOINT-COUNTERS.
+      *================================================================*
+      * Shared by WRITE-CHECKPOINT and TERMINATION's final checkpoint
+      * record so the running counts/totals ride along on every
+      * checkpoint, not just CHKPT-COUNT - see the comment on
+      * CHECKPOINT-RECORD for why these cannot be re-derived by
+      * replaying skipped transactions on restart.
+      *================================================================*
+           MOVE WS-DEPOSIT-COUNT TO CHKPT-DEPOSIT-COUNT
+           MOVE WS-WITHDRAW-COUNT TO CHKPT-WITHDRAW-COUNT
+           MOVE WS-TRANSFER-COUNT TO CHKPT-TRANSFER-COUNT
+           MOVE WS-ERROR-COUNT TO CHKPT-ERROR-COUNT
+           MOVE WS-NEWACCT-COUNT TO CHKPT-NEWACCT-COUNT
+           MOVE WS-FREEZE-COUNT TO CHKPT-FREEZE-COUNT
+           MOVE WS-CLOSE-COUNT TO CHKPT-CLOSE-COUNT
+           MOVE WS-OVERDRAFT-FEE-COUNT TO CHKPT-OVERDRAFT-FEE-COUNT
+           MOVE WS-TOTAL-DEPOSITS TO CHKPT-TOTAL-DEPOSITS
+           MOVE WS-TOTAL-WITHDRAWS TO CHKPT-TOTAL-WITHDRAWS
+           MOVE WS-TOTAL-TRANSFERS TO CHKPT-TOTAL-TRANSFERS
+           MOVE WS-TOTAL-NEW-DEPOSITS TO CHKPT-TOTAL-NEW-DEPOSITS
+           MOVE WS-TOTAL-OVERDRAFT-FEES TO CHKPT-TOTAL-OVERDRAFT-FEES.
+
+      *================================================================*
+       CAPTURE-OPENING-BALANCE.
+      *================================================================*
+      * Establishes the opening control total for RECONCILE-CONTROL-
+      * TOTALS, before any transaction is posted against ACCOUNT-FILE.
+      *================================================================*
+           MOVE LOW-VALUES TO ACCT-NUMBER
+           START ACCOUNT-FILE KEY > ACCT-NUMBER
+
+           PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       ADD ACCT-BALANCE TO WS-OPENING-TOTAL
+               END-READ
+           END-PERFORM.
+
       *================================================================*
        PROCESS-TRANSACTIONS.
       *================================================================*
@@ -177,14 +591,42 @@
                            PERFORM PROCESS-WITHDRAWAL
                        WHEN TRANSFER
                            PERFORM PROCESS-TRANSFER
+                       WHEN NEW-ACCOUNT
+                           PERFORM PROCESS-NEW-ACCOUNT
+                       WHEN FREEZE-ACCOUNT
+                           PERFORM PROCESS-FREEZE-ACCOUNT
+                       WHEN CLOSE-ACCOUNT
+                           PERFORM PROCESS-CLOSE-ACCOUNT
                        WHEN OTHER
                            ADD 1 TO WS-ERROR-COUNT
                            MOVE "INVALID TRANSACTION TYPE"
                                TO WS-ERROR-MESSAGE
                            PERFORM LOG-ERROR
                    END-EVALUATE
+                   DIVIDE WS-TXN-COUNT BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CKPT-QUOTIENT
+                       REMAINDER WS-CKPT-REMAINDER
+                   IF WS-CKPT-REMAINDER = ZEROS
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
            END-READ.
-           
+
+      *================================================================*
+       RESET-DAILY-WITHDRAWN-IF-NEW-DAY.
+      *================================================================*
+      * ACCT-DAILY-WITHDRAWN tracks the cumulative amount withdrawn
+      * (by withdrawal or by the debit side of a transfer) on the date
+      * in ACCT-LAST-ACTIVITY. Every paragraph that stamps a new
+      * ACCT-LAST-ACTIVITY - not just PROCESS-WITHDRAWAL and the
+      * transfer debit - must run this first, or a same-day deposit,
+      * transfer credit, freeze, or close silently carries yesterday's
+      * total forward and the following day's withdrawal limit check
+      * reads stale data.
+      *================================================================*
+           IF ACCT-LAST-ACTIVITY NOT = WS-FORMATTED-DATE
+               MOVE ZEROS TO ACCT-DAILY-WITHDRAWN
+           END-IF.
+
       *================================================================*
        PROCESS-DEPOSIT.
       *================================================================*
@@ -200,11 +642,17 @@
                    PERFORM LOG-ERROR
                NOT INVALID KEY
                    IF ACTIVE
+                       PERFORM RESET-DAILY-WITHDRAWN-IF-NEW-DAY
                        ADD TXN-AMOUNT TO ACCT-BALANCE
                        MOVE WS-FORMATTED-DATE TO ACCT-LAST-ACTIVITY
                        REWRITE ACCOUNT-RECORD
                        ADD 1 TO WS-DEPOSIT-COUNT
                        ADD TXN-AMOUNT TO WS-TOTAL-DEPOSITS
+                       MOVE ACCT-NUMBER TO WS-STMT-ACCOUNT
+                       MOVE "D" TO WS-STMT-TYPE
+                       MOVE TXN-REFERENCE TO WS-STMT-REFERENCE
+                       MOVE TXN-AMOUNT TO WS-STMT-NET-AMOUNT
+                       PERFORM WRITE-STATEMENT-WORK-RECORD
                    ELSE
                        ADD 1 TO WS-ERROR-COUNT
                        MOVE "DEPOSIT TO INACTIVE ACCOUNT"
@@ -217,7 +665,10 @@
        PROCESS-WITHDRAWAL.
       *================================================================*
       * Business Rule: Check sufficient funds
-      * Business Rule: Daily withdrawal limit applies
+      * Business Rule: Daily withdrawal limit applies to the sum of
+      *   same-day withdrawals per account, not each transaction in
+      *   isolation. ACCT-DAILY-WITHDRAWN resets when ACCT-LAST-ACTIVITY
+      *   shows the account was last touched on an earlier date.
       * Business Rule: Overdraft fee if below minimum balance
       *================================================================*
            MOVE TXN-ACCOUNT TO ACCT-NUMBER
@@ -229,7 +680,10 @@
                    PERFORM LOG-ERROR
                NOT INVALID KEY
                    IF ACTIVE
-                       IF TXN-AMOUNT > WS-DAILY-LIMIT
+                       PERFORM RESET-DAILY-WITHDRAWN-IF-NEW-DAY
+                       COMPUTE WS-PROJECTED-WITHDRAWN =
+                           ACCT-DAILY-WITHDRAWN + TXN-AMOUNT
+                       IF WS-PROJECTED-WITHDRAWN > WS-DAILY-LIMIT
                            ADD 1 TO WS-ERROR-COUNT
                            MOVE "EXCEEDS DAILY WITHDRAWAL LIMIT"
                                TO WS-ERROR-MESSAGE
@@ -242,17 +696,24 @@
                                PERFORM LOG-ERROR
                            ELSE
                                SUBTRACT TXN-AMOUNT FROM ACCT-BALANCE
+                               MOVE WS-PROJECTED-WITHDRAWN
+                                   TO ACCT-DAILY-WITHDRAWN
                                IF ACCT-BALANCE < WS-MIN-BALANCE
-                                   SUBTRACT WS-OVERDRAFT-FEE 
+                                   SUBTRACT WS-OVERDRAFT-FEE
                                        FROM ACCT-BALANCE
-                                   DISPLAY "OVERDRAFT FEE APPLIED: "
-                                       ACCT-NUMBER
+                                   PERFORM LOG-OVERDRAFT-FEE
                                END-IF
-                               MOVE WS-FORMATTED-DATE 
+                               MOVE WS-FORMATTED-DATE
                                    TO ACCT-LAST-ACTIVITY
                                REWRITE ACCOUNT-RECORD
                                ADD 1 TO WS-WITHDRAW-COUNT
                                ADD TXN-AMOUNT TO WS-TOTAL-WITHDRAWS
+                               MOVE ACCT-NUMBER TO WS-STMT-ACCOUNT
+                               MOVE "W" TO WS-STMT-TYPE
+                               MOVE TXN-REFERENCE TO WS-STMT-REFERENCE
+                               COMPUTE WS-STMT-NET-AMOUNT =
+                                   ZEROS - TXN-AMOUNT
+                               PERFORM WRITE-STATEMENT-WORK-RECORD
                            END-IF
                        END-IF
                    ELSE
@@ -268,40 +729,336 @@
       *================================================================*
       * Business Rule: Both accounts must be active
       * Business Rule: Same day settlement
+      * Business Rule: Daily withdrawal limit and funds checks apply
+      *   to the debit side, same as PROCESS-WITHDRAWAL, and share the
+      *   same ACCT-DAILY-WITHDRAWN running total, since a customer
+      *   moving cash out by transfer is no different from a withdrawal
       *================================================================*
-           ADD 1 TO WS-TRANSFER-COUNT
-           DISPLAY "TRANSFER PROCESSING: " TXN-REFERENCE.
-           
+           IF TXN-TO-ACCOUNT = TXN-ACCOUNT
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE "CANNOT TRANSFER TO THE SAME ACCOUNT"
+                   TO WS-ERROR-MESSAGE
+               PERFORM LOG-ERROR
+           ELSE
+               MOVE TXN-ACCOUNT TO ACCT-NUMBER
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       ADD 1 TO WS-ERROR-COUNT
+                       MOVE "FROM ACCOUNT NOT FOUND FOR TRANSFER"
+                           TO WS-ERROR-MESSAGE
+                       PERFORM LOG-ERROR
+                   NOT INVALID KEY
+                       IF ACTIVE
+                           PERFORM RESET-DAILY-WITHDRAWN-IF-NEW-DAY
+                           COMPUTE WS-XFER-DAILY-WITHDRAWN =
+                               ACCT-DAILY-WITHDRAWN + TXN-AMOUNT
+                           IF WS-XFER-DAILY-WITHDRAWN > WS-DAILY-LIMIT
+                               ADD 1 TO WS-ERROR-COUNT
+                               MOVE "EXCEEDS DAILY WITHDRAWAL LIMIT"
+                                   TO WS-ERROR-MESSAGE
+                               PERFORM LOG-ERROR
+                           ELSE
+                               IF TXN-AMOUNT > ACCT-BALANCE
+                                   ADD 1 TO WS-ERROR-COUNT
+                                   MOVE "INSUFFICIENT FUNDS"
+                                       TO WS-ERROR-MESSAGE
+                                   PERFORM LOG-ERROR
+                               ELSE
+                                   COMPUTE WS-XFER-FROM-BALANCE =
+                                       ACCT-BALANCE - TXN-AMOUNT
+                                   PERFORM PROCESS-TRANSFER-CREDIT
+                               END-IF
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-ERROR-COUNT
+                           MOVE "TRANSFER FROM INACTIVE ACCOUNT"
+                               TO WS-ERROR-MESSAGE
+                           PERFORM LOG-ERROR
+                       END-IF
+               END-READ
+           END-IF.
+
+      *================================================================*
+       PROCESS-TRANSFER-CREDIT.
+      *================================================================*
+      * Credits the destination account, then re-reads the source
+      * account (its record was overwritten by the read above) to
+      * post the debit computed by PROCESS-TRANSFER.
+      *================================================================*
+           MOVE TXN-TO-ACCOUNT TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE "TO ACCOUNT NOT FOUND FOR TRANSFER"
+                       TO WS-ERROR-MESSAGE
+                   PERFORM LOG-ERROR
+               NOT INVALID KEY
+                   IF ACTIVE
+                       PERFORM RESET-DAILY-WITHDRAWN-IF-NEW-DAY
+                       ADD TXN-AMOUNT TO ACCT-BALANCE
+                       MOVE WS-FORMATTED-DATE TO ACCT-LAST-ACTIVITY
+                       REWRITE ACCOUNT-RECORD
+                       MOVE ACCT-NUMBER TO WS-STMT-ACCOUNT
+                       MOVE "T" TO WS-STMT-TYPE
+                       MOVE TXN-REFERENCE TO WS-STMT-REFERENCE
+                       MOVE TXN-AMOUNT TO WS-STMT-NET-AMOUNT
+                       PERFORM WRITE-STATEMENT-WORK-RECORD
+                       PERFORM PROCESS-TRANSFER-DEBIT
+                   ELSE
+                       ADD 1 TO WS-ERROR-COUNT
+                       MOVE "TRANSFER TO INACTIVE ACCOUNT"
+                           TO WS-ERROR-MESSAGE
+                       PERFORM LOG-ERROR
+                   END-IF
+           END-READ.
+
+      *================================================================*
+       PROCESS-TRANSFER-DEBIT.
+      *================================================================*
+           MOVE TXN-ACCOUNT TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE "FROM ACCOUNT REREAD FAILED FOR TRANSFER"
+                       TO WS-ERROR-MESSAGE
+                   PERFORM LOG-ERROR
+               NOT INVALID KEY
+                   MOVE WS-XFER-FROM-BALANCE TO ACCT-BALANCE
+                   MOVE WS-XFER-DAILY-WITHDRAWN TO ACCT-DAILY-WITHDRAWN
+                   IF ACCT-BALANCE < WS-MIN-BALANCE
+                       SUBTRACT WS-OVERDRAFT-FEE FROM ACCT-BALANCE
+                       PERFORM LOG-OVERDRAFT-FEE
+                   END-IF
+                   MOVE WS-FORMATTED-DATE TO ACCT-LAST-ACTIVITY
+                   REWRITE ACCOUNT-RECORD
+                   ADD 1 TO WS-TRANSFER-COUNT
+                   ADD TXN-AMOUNT TO WS-TOTAL-TRANSFERS
+                   MOVE ACCT-NUMBER TO WS-STMT-ACCOUNT
+                   MOVE "T" TO WS-STMT-TYPE
+                   MOVE TXN-REFERENCE TO WS-STMT-REFERENCE
+                   COMPUTE WS-STMT-NET-AMOUNT = ZEROS - TXN-AMOUNT
+                   PERFORM WRITE-STATEMENT-WORK-RECORD
+           END-READ.
+
+      *================================================================*
+       PROCESS-NEW-ACCOUNT.
+      *================================================================*
+      * Business Rule: New accounts open ACTIVE as of today
+      *================================================================*
+           MOVE TXN-ACCOUNT TO ACCT-NUMBER
+           MOVE TXN-ACCT-NAME TO ACCT-NAME
+           MOVE TXN-ACCT-TYPE TO ACCT-TYPE
+           MOVE TXN-AMOUNT TO ACCT-BALANCE
+           MOVE TXN-INTEREST-RATE TO ACCT-INTEREST-RATE
+           MOVE TXN-DATE TO ACCT-OPEN-DATE
+           MOVE WS-FORMATTED-DATE TO ACCT-LAST-ACTIVITY
+           MOVE ZEROS TO ACCT-DAILY-WITHDRAWN
+           MOVE TXN-DATE-OF-BIRTH TO ACCT-DATE-OF-BIRTH
+           MOVE ZEROS TO ACCT-LAST-INTEREST-DATE
+           SET ACTIVE TO TRUE
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE "ACCOUNT ALREADY EXISTS"
+                       TO WS-ERROR-MESSAGE
+                   PERFORM LOG-ERROR
+               NOT INVALID KEY
+                   ADD 1 TO WS-NEWACCT-COUNT
+                   ADD TXN-AMOUNT TO WS-TOTAL-NEW-DEPOSITS
+                   MOVE ACCT-NUMBER TO WS-STMT-ACCOUNT
+                   MOVE "N" TO WS-STMT-TYPE
+                   MOVE TXN-REFERENCE TO WS-STMT-REFERENCE
+                   MOVE TXN-AMOUNT TO WS-STMT-NET-AMOUNT
+                   PERFORM WRITE-STATEMENT-WORK-RECORD
+           END-WRITE.
+
+      *================================================================*
+       PROCESS-FREEZE-ACCOUNT.
+      *================================================================*
+      * Business Rule: A closed account cannot be frozen
+      *================================================================*
+           MOVE TXN-ACCOUNT TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE "ACCOUNT NOT FOUND FOR FREEZE"
+                       TO WS-ERROR-MESSAGE
+                   PERFORM LOG-ERROR
+               NOT INVALID KEY
+                   IF CLOSED
+                       ADD 1 TO WS-ERROR-COUNT
+                       MOVE "CANNOT FREEZE A CLOSED ACCOUNT"
+                           TO WS-ERROR-MESSAGE
+                       PERFORM LOG-ERROR
+                   ELSE
+                       PERFORM RESET-DAILY-WITHDRAWN-IF-NEW-DAY
+                       SET FROZEN TO TRUE
+                       MOVE WS-FORMATTED-DATE TO ACCT-LAST-ACTIVITY
+                       REWRITE ACCOUNT-RECORD
+                       ADD 1 TO WS-FREEZE-COUNT
+                   END-IF
+           END-READ.
+
+      *================================================================*
+       PROCESS-CLOSE-ACCOUNT.
+      *================================================================*
+      * Business Rule: An account must be at a zero balance to close
+      *================================================================*
+           MOVE TXN-ACCOUNT TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE "ACCOUNT NOT FOUND FOR CLOSE"
+                       TO WS-ERROR-MESSAGE
+                   PERFORM LOG-ERROR
+               NOT INVALID KEY
+                   IF ACCT-BALANCE NOT = ZEROS
+                       ADD 1 TO WS-ERROR-COUNT
+                       MOVE "CANNOT CLOSE ACCOUNT WITH NONZERO BALANCE"
+                           TO WS-ERROR-MESSAGE
+                       PERFORM LOG-ERROR
+                   ELSE
+                       PERFORM RESET-DAILY-WITHDRAWN-IF-NEW-DAY
+                       SET CLOSED TO TRUE
+                       MOVE WS-FORMATTED-DATE TO ACCT-LAST-ACTIVITY
+                       REWRITE ACCOUNT-RECORD
+                       ADD 1 TO WS-CLOSE-COUNT
+                   END-IF
+           END-READ.
+
       *================================================================*
        CALCULATE-DAILY-INTEREST.
       *================================================================*
       * Business Rule: Savings accounts earn daily compound interest
       * Business Rule: Senior citizens (65+) get bonus rate
       * Formula: Interest = Principal * (Rate/365)
+      *
+      * ACCT-LAST-INTEREST-DATE guards against double-crediting on a
+      * checkpoint/restart: if this run abends partway through and
+      * gets restarted, the transaction loop is skipped (per its own
+      * checkpoint), but this paragraph is unconditionally reentered -
+      * without the guard it would read balances already credited by
+      * the aborted run and credit interest onto them a second time.
+      * Checking the stamp per account, rather than only at the top
+      * of the paragraph, keeps every account safe no matter where in
+      * the file the prior run abended.
       *================================================================*
            MOVE LOW-VALUES TO ACCT-NUMBER
            START ACCOUNT-FILE KEY > ACCT-NUMBER
-           
+
            PERFORM UNTIL WS-FILE-STATUS NOT = "00"
                READ ACCOUNT-FILE NEXT
                    AT END EXIT PERFORM
                    NOT AT END
                        IF SAVINGS OR MONEY-MARKET
                            IF ACTIVE
+                               AND ACCT-LAST-INTEREST-DATE
+                                   NOT = WS-FORMATTED-DATE
                                MOVE ACCT-BALANCE TO WS-PRINCIPAL
                                MOVE ACCT-INTEREST-RATE TO WS-RATE
-                               COMPUTE WS-DAILY-RATE = 
+                               PERFORM DETERMINE-SENIOR-BONUS
+                               COMPUTE WS-DAILY-RATE =
                                    WS-RATE / 365
                                COMPUTE WS-INTEREST-AMT ROUNDED =
                                    WS-PRINCIPAL * WS-DAILY-RATE
                                ADD WS-INTEREST-AMT TO ACCT-BALANCE
                                ADD WS-INTEREST-AMT TO WS-TOTAL-INTEREST
+                               MOVE WS-FORMATTED-DATE
+                                   TO ACCT-LAST-INTEREST-DATE
                                REWRITE ACCOUNT-RECORD
+                               PERFORM POST-INTEREST-TRANSACTION
                            END-IF
                        END-IF
                END-READ
            END-PERFORM.
-           
+
+      *================================================================*
+       DETERMINE-SENIOR-BONUS.
+      *================================================================*
+      * Business Rule: Senior citizens (65+) get bonus rate
+      * Adds WS-SENIOR-BONUS-RATE on top of the account's own rate,
+      * in WS-RATE, when the holder's age as of WS-FORMATTED-DATE is
+      * 65 or older. Age is computed from ACCT-DATE-OF-BIRTH, backing
+      * off a year when this year's birthday has not yet occurred.
+      *================================================================*
+           IF ACCT-DATE-OF-BIRTH NOT = ZEROS
+               DIVIDE ACCT-DATE-OF-BIRTH BY 10000
+                   GIVING WS-DOB-YEAR REMAINDER WS-DOB-MONTH-DAY
+               DIVIDE WS-FORMATTED-DATE BY 10000
+                   GIVING WS-CUR-YEAR REMAINDER WS-CUR-MONTH-DAY
+
+               COMPUTE WS-AGE = WS-CUR-YEAR - WS-DOB-YEAR
+               IF WS-CUR-MONTH-DAY < WS-DOB-MONTH-DAY
+                   SUBTRACT 1 FROM WS-AGE
+               END-IF
+
+               IF WS-AGE >= 65
+                   ADD WS-SENIOR-BONUS-RATE TO WS-RATE
+               END-IF
+           END-IF.
+
+      *================================================================*
+       POST-INTEREST-TRANSACTION.
+      *================================================================*
+      * Writes an audit-trail record for the interest just credited
+      * to ACCT-BALANCE, so the posting can be reconstructed later.
+      *================================================================*
+           ADD 1 TO WS-INTEREST-SEQ
+           MOVE SPACES TO TRANSACTION-HISTORY-RECORD
+           MOVE ACCT-NUMBER TO TXNH-ACCOUNT
+           MOVE SPACES TO TXNH-TO-ACCOUNT
+           MOVE "I" TO TXNH-TYPE
+           MOVE WS-INTEREST-AMT TO TXNH-AMOUNT
+           MOVE WS-FORMATTED-DATE TO TXNH-DATE
+           MOVE ZEROS TO TXNH-TIME
+           STRING "INT" WS-FORMATTED-DATE WS-INTEREST-SEQ
+               DELIMITED BY SIZE INTO TXNH-REFERENCE
+           WRITE TRANSACTION-HISTORY-RECORD
+           MOVE ACCT-NUMBER TO WS-STMT-ACCOUNT
+           MOVE "I" TO WS-STMT-TYPE
+           MOVE TXNH-REFERENCE TO WS-STMT-REFERENCE
+           MOVE WS-INTEREST-AMT TO WS-STMT-NET-AMOUNT
+           PERFORM WRITE-STATEMENT-WORK-RECORD.
+
+      *================================================================*
+       RECONCILE-CONTROL-TOTALS.
+      *================================================================*
+      * Batch-end balancing check: the closing sum of ACCT-BALANCE
+      * across ACCOUNT-FILE must equal the opening control total
+      * adjusted by everything the run posted against it. A variance
+      * means a posting path is moving money without going through
+      * WS-TOTALS, and the run is flagged rather than allowed through
+      * silently.
+      *================================================================*
+           MOVE ZEROS TO WS-CLOSING-TOTAL
+           MOVE LOW-VALUES TO ACCT-NUMBER
+           START ACCOUNT-FILE KEY > ACCT-NUMBER
+
+           PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       ADD ACCT-BALANCE TO WS-CLOSING-TOTAL
+               END-READ
+           END-PERFORM
+
+           COMPUTE WS-CONTROL-EXPECTED =
+               WS-OPENING-TOTAL + WS-TOTAL-DEPOSITS - WS-TOTAL-WITHDRAWS
+               + WS-TOTAL-INTEREST + WS-TOTAL-NEW-DEPOSITS
+               - WS-TOTAL-OVERDRAFT-FEES
+
+           COMPUTE WS-CONTROL-VARIANCE =
+               WS-CLOSING-TOTAL - WS-CONTROL-EXPECTED
+
+           IF WS-CONTROL-VARIANCE = ZEROS
+               SET IN-BALANCE TO TRUE
+           ELSE
+               SET OUT-OF-BALANCE TO TRUE
+               MOVE 8 TO WS-RETURN-CODE
+               DISPLAY "*** BATCH OUT OF BALANCE ***  VARIANCE: "
+                   WS-CONTROL-VARIANCE
+           END-IF.
+
       *================================================================*
        GENERATE-REPORTS.
       *================================================================*
@@ -327,21 +1084,155 @@
                DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
            
+           MOVE SPACES TO REPORT-LINE
+           STRING "TRANSFERS: " WS-TRANSFER-COUNT
+               " TOTAL: $" WS-TOTAL-TRANSFERS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
            MOVE SPACES TO REPORT-LINE
            STRING "INTEREST POSTED: $" WS-TOTAL-INTEREST
                DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "ACCOUNTS OPENED: " WS-NEWACCT-COUNT
+               " FROZEN: " WS-FREEZE-COUNT
+               " CLOSED: " WS-CLOSE-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
            MOVE SPACES TO REPORT-LINE
            STRING "ERRORS: " WS-ERROR-COUNT
                DELIMITED BY SIZE INTO REPORT-LINE
-           WRITE REPORT-LINE.
-           
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "OPENING BALANCE: $" WS-OPENING-TOTAL
+               " CLOSING BALANCE: $" WS-CLOSING-TOTAL
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           IF IN-BALANCE
+               STRING "CONTROL TOTALS: IN BALANCE"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "CONTROL TOTALS: *** OUT OF BALANCE ***  "
+                   "VARIANCE: $" WS-CONTROL-VARIANCE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE
+
+           PERFORM WRITE-EXCEPTION-DETAIL.
+
+      *================================================================*
+       WRITE-EXCEPTION-DETAIL.
+      *================================================================*
+      * Line-item detail so "why did this account get charged a fee"
+      * or "why was this transaction rejected" can be answered from
+      * yesterday's report instead of a rerun with tracing turned on.
+      * The detail lines are read back from OVERDRAFT-FEE-FILE and
+      * SUSPENSE-FILE, closing each output file and reopening it INPUT
+      * to do so - the same idiom GENERATE-STATEMENTS uses to read
+      * back STATEMENT-WORK-FILE - rather than held in a bounded
+      * in-memory table, so a checkpoint restart mid-run does not
+      * silently drop the pre-restart entries from this section.
+      *================================================================*
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "OVERDRAFT FEES APPLIED: " WS-OVERDRAFT-FEE-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           CLOSE OVERDRAFT-FEE-FILE
+           OPEN INPUT OVERDRAFT-FEE-FILE
+           SET EXCP-NOT-END-OF-FILE TO TRUE
+           PERFORM UNTIL EXCP-END-OF-FILE
+               READ OVERDRAFT-FEE-FILE
+                   AT END SET EXCP-END-OF-FILE TO TRUE
+                   NOT AT END
+                       MOVE SPACES TO REPORT-LINE
+                       STRING "  ACCOUNT: " OVFD-ACCOUNT
+                           " FEE: $" OVFD-FEE
+                           " BALANCE: $" OVFD-BALANCE
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                       WRITE REPORT-LINE
+               END-READ
+           END-PERFORM
+           CLOSE OVERDRAFT-FEE-FILE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "REJECTED TRANSACTIONS: " WS-ERROR-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           CLOSE SUSPENSE-FILE
+           OPEN INPUT SUSPENSE-FILE
+           SET EXCP-NOT-END-OF-FILE TO TRUE
+           PERFORM UNTIL EXCP-END-OF-FILE
+               READ SUSPENSE-FILE
+                   AT END SET EXCP-END-OF-FILE TO TRUE
+                   NOT AT END
+                       MOVE SPACES TO REPORT-LINE
+                       STRING "  ACCT: " SUSP-ACCOUNT
+                           " REF: " SUSP-REFERENCE
+                           " RSN: " SUSP-ERROR-MESSAGE
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                       WRITE REPORT-LINE
+               END-READ
+           END-PERFORM
+           CLOSE SUSPENSE-FILE.
+
       *================================================================*
        LOG-ERROR.
       *================================================================*
-           DISPLAY "ERROR: " WS-ERROR-MESSAGE.
-           
+      * Every rejected transaction is written to SUSPENSE-FILE, along
+      * with the reason, so it can be researched and resubmitted.
+      *================================================================*
+           DISPLAY "ERROR: " WS-ERROR-MESSAGE
+           MOVE SPACES TO SUSPENSE-RECORD
+           MOVE TXN-ACCOUNT TO SUSP-ACCOUNT
+           MOVE TXN-TO-ACCOUNT TO SUSP-TO-ACCOUNT
+           MOVE TXN-TYPE TO SUSP-TYPE
+           MOVE TXN-AMOUNT TO SUSP-AMOUNT
+           MOVE TXN-DATE TO SUSP-DATE
+           MOVE TXN-TIME TO SUSP-TIME
+           MOVE TXN-REFERENCE TO SUSP-REFERENCE
+           MOVE TXN-ACCT-NAME TO SUSP-ACCT-NAME
+           MOVE TXN-ACCT-TYPE TO SUSP-ACCT-TYPE
+           MOVE TXN-INTEREST-RATE TO SUSP-INTEREST-RATE
+           MOVE TXN-DATE-OF-BIRTH TO SUSP-DATE-OF-BIRTH
+           MOVE WS-ERROR-MESSAGE TO SUSP-ERROR-MESSAGE
+           WRITE SUSPENSE-RECORD.
+
+      *================================================================*
+       LOG-OVERDRAFT-FEE.
+      *================================================================*
+      * Records an overdraft-fee event for the exception detail
+      * section of the daily report; ACCT-BALANCE at this point
+      * already reflects the fee having been subtracted. The event is
+      * written straight to OVERDRAFT-FEE-FILE rather than held in an
+      * in-memory table, so WRITE-EXCEPTION-DETAIL can list every fee
+      * charged today, including ones from before a checkpoint restart.
+      * WS-OVERDRAFT-FEE-COUNT is the uncapped count printed on the
+      * report summary line.
+      *================================================================*
+           DISPLAY "OVERDRAFT FEE APPLIED: " ACCT-NUMBER
+           ADD WS-OVERDRAFT-FEE TO WS-TOTAL-OVERDRAFT-FEES
+           ADD 1 TO WS-OVERDRAFT-FEE-COUNT
+           MOVE ACCT-NUMBER TO OVFD-ACCOUNT
+           MOVE WS-OVERDRAFT-FEE TO OVFD-FEE
+           MOVE ACCT-BALANCE TO OVFD-BALANCE
+           WRITE OVERDRAFT-FEE-RECORD
+           MOVE ACCT-NUMBER TO WS-STMT-ACCOUNT
+           MOVE "O" TO WS-STMT-TYPE
+           MOVE TXN-REFERENCE TO WS-STMT-REFERENCE
+           COMPUTE WS-STMT-NET-AMOUNT = ZEROS - WS-OVERDRAFT-FEE
+           PERFORM WRITE-STATEMENT-WORK-RECORD.
+
       *================================================================*
        ERROR-HANDLER.
       *================================================================*
@@ -350,12 +1241,165 @@
            MOVE 16 TO WS-RETURN-CODE
            STOP RUN.
            
+      *================================================================*
+       GENERATE-STATEMENTS.
+      *================================================================*
+      * Produces one customer statement per account, in place of the
+      * shop-level summary alone. Every posting during the run wrote
+      * a signed statement work record (PERFORM WRITE-STATEMENT-WORK-
+      * RECORD); this sorts them into account/date sequence and merges
+      * them, by control break, against an ascending sweep of
+      * ACCOUNT-FILE.
+      *================================================================*
+           CLOSE STATEMENT-WORK-FILE
+
+           SORT STATEMENT-SORT-FILE
+               ON ASCENDING KEY STSRT-ACCOUNT
+               ON ASCENDING KEY STSRT-DATE
+               USING STATEMENT-WORK-FILE
+               GIVING STATEMENT-SORTED-FILE
+
+           OPEN INPUT STATEMENT-SORTED-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE "ERROR OPENING STATEMENT SORTED FILE"
+                   TO WS-ERROR-MESSAGE
+               PERFORM ERROR-HANDLER
+           END-IF
+
+           OPEN OUTPUT STATEMENT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE "ERROR OPENING STATEMENT FILE"
+                   TO WS-ERROR-MESSAGE
+               PERFORM ERROR-HANDLER
+           END-IF
+
+           SET STMT-NOT-END-OF-FILE TO TRUE
+           PERFORM READ-NEXT-SORTED-STATEMENT
+
+           MOVE LOW-VALUES TO ACCT-NUMBER
+           START ACCOUNT-FILE KEY > ACCT-NUMBER
+           PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+               READ ACCOUNT-FILE NEXT
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       PERFORM WRITE-ACCOUNT-STATEMENT
+               END-READ
+           END-PERFORM
+
+           CLOSE STATEMENT-SORTED-FILE
+                 STATEMENT-FILE.
+
+      *================================================================*
+       WRITE-ACCOUNT-STATEMENT.
+      *================================================================*
+      * Buffers the current account's matching sorted work records
+      * (already positioned at or past this account by account-number
+      * sequence) so the opening balance - closing balance less the
+      * net of this account's own postings - can head the statement
+      * before any detail line is printed.
+      *================================================================*
+           MOVE ZEROS TO WS-STMT-DETAIL-COUNT
+           MOVE ZEROS TO WS-STMT-NET-TOTAL
+
+           PERFORM UNTIL STMT-END-OF-FILE
+                   OR STSD-ACCOUNT NOT = ACCT-NUMBER
+               IF WS-STMT-DETAIL-COUNT < 200
+                   ADD 1 TO WS-STMT-DETAIL-COUNT
+                   SET WS-SD-IDX TO WS-STMT-DETAIL-COUNT
+                   MOVE STSD-TYPE TO WS-SD-TYPE (WS-SD-IDX)
+                   MOVE STSD-AMOUNT TO WS-SD-AMOUNT (WS-SD-IDX)
+                   MOVE STSD-DATE TO WS-SD-DATE (WS-SD-IDX)
+                   MOVE STSD-REFERENCE TO WS-SD-REFERENCE (WS-SD-IDX)
+               END-IF
+               ADD STSD-AMOUNT TO WS-STMT-NET-TOTAL
+               PERFORM READ-NEXT-SORTED-STATEMENT
+           END-PERFORM
+
+           COMPUTE WS-STMT-OPENING =
+               ACCT-BALANCE - WS-STMT-NET-TOTAL
+           MOVE WS-STMT-OPENING TO WS-STMT-RUNNING-BAL
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "STATEMENT FOR ACCOUNT: " ACCT-NUMBER
+               "  " ACCT-NAME
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "  OPENING BALANCE: $" WS-STMT-OPENING
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           PERFORM VARYING WS-SD-IDX FROM 1 BY 1
+                   UNTIL WS-SD-IDX > WS-STMT-DETAIL-COUNT
+               ADD WS-SD-AMOUNT (WS-SD-IDX) TO WS-STMT-RUNNING-BAL
+               MOVE SPACES TO STATEMENT-LINE
+               STRING "  " WS-SD-DATE (WS-SD-IDX)
+                   " " WS-SD-TYPE (WS-SD-IDX)
+                   "  REF: " WS-SD-REFERENCE (WS-SD-IDX)
+                   "  AMOUNT: $" WS-SD-AMOUNT (WS-SD-IDX)
+                   "  BALANCE: $" WS-STMT-RUNNING-BAL
+                   DELIMITED BY SIZE INTO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "  CLOSING BALANCE: $" ACCT-BALANCE
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+      *================================================================*
+       READ-NEXT-SORTED-STATEMENT.
+      *================================================================*
+      * One-record lookahead against STATEMENT-SORTED-FILE so the
+      * control break in WRITE-ACCOUNT-STATEMENT can detect the end
+      * of an account's group without an extra read-behind.
+      *================================================================*
+           READ STATEMENT-SORTED-FILE
+               AT END SET STMT-END-OF-FILE TO TRUE
+           END-READ.
+
+      *================================================================*
+       WRITE-STATEMENT-WORK-RECORD.
+      *================================================================*
+      * Captures one signed posting (positive for credits, negative
+      * for debits and fees) against WS-STMT-ACCOUNT for later
+      * inclusion on that account's customer statement.
+      *================================================================*
+           MOVE WS-STMT-ACCOUNT TO STWK-ACCOUNT
+           MOVE WS-STMT-TYPE TO STWK-TYPE
+           MOVE WS-STMT-NET-AMOUNT TO STWK-AMOUNT
+           MOVE WS-FORMATTED-DATE TO STWK-DATE
+           MOVE WS-STMT-REFERENCE TO STWK-REFERENCE
+           WRITE STATEMENT-WORK-RECORD.
+
       *================================================================*
        TERMINATION.
       *================================================================*
+      * Write a closing checkpoint marked complete so a rerun of this
+      * job against a fresh TRANSACTION-FILE does not mistake today's
+      * checkpoints for an in-flight restart.
+      *================================================================*
+           MOVE WS-TXN-COUNT TO CHKPT-COUNT
+           MOVE SPACES TO CHKPT-ACCOUNT
+           MOVE SPACES TO CHKPT-REFERENCE
+           MOVE "C" TO CHKPT-STATUS
+           PERFORM SET-CHECKPOINT-COUNTERS
+           WRITE CHECKPOINT-RECORD
+
+      * SUSPENSE-FILE and OVERDRAFT-FEE-FILE are not closed here - by
+      * this point WRITE-EXCEPTION-DETAIL has already closed both,
+      * having reopened each INPUT to print the day's exception detail,
+      * the same close-then-reopen-for-INPUT idiom GENERATE-STATEMENTS
+      * uses for STATEMENT-WORK-FILE/STATEMENT-SORTED-FILE.
            CLOSE TRANSACTION-FILE
                  ACCOUNT-FILE
                  REPORT-FILE
+                 TRANSACTION-HISTORY-FILE
+                 CHECKPOINT-FILE
            DISPLAY "BANKING SYSTEM TERMINATED NORMALLY"
            DISPLAY "RETURN CODE: " WS-RETURN-CODE.
 
